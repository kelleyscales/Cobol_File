@@ -3,6 +3,20 @@
        author. Kelley Scales.
        date-written. 2017-09-26.
       *Description:
+      *Modification History:
+      *2026-08-09 KS - operator roster now loads from an external
+      *    master file instead of hardcoded WS-TABLE literals.
+      *2026-08-09 KS - generic per-province subtotal/highest/
+      *    exception handling for provinces beyond ONT and QUE.
+      *2026-08-09 KS - added exception listing for records with
+      *    invalid INPUT-CALLS values.
+      *2026-08-09 KS - added trailer record count reconciliation.
+      *2026-08-09 KS - added checkpoint/restart support.
+      *2026-08-09 KS - added consolidated not-found operator list.
+      *2026-08-09 KS - added comma-delimited sibling output file.
+      *2026-08-09 KS - added month-over-month variance column.
+      *2026-08-09 KS - added per-month threshold/SLA comment flag.
+      *2026-08-09 KS - added subtotal breakdown by operator type.
 
        environment division.
        input-output section.
@@ -13,38 +27,109 @@
       *    selects the output file location and name
            select report-file assign to '../../../data/lab2.out'
                organization is line sequential.
+      *    selects the operator roster master file location and name
+           select operator-file assign to '../../../data/lab2.opmast'
+               organization is line sequential
+               file status is ws-opmast-status.
+      *    selects the comma-delimited sibling output location
+           select csv-file assign to '../../../data/lab2.csv'
+               organization is line sequential.
+      *    selects the checkpoint/restart file location and name
+           select checkpoint-file assign to '../../../data/lab2.ckpt'
+               organization is line sequential
+               file status is ws-ckpt-status.
 
        data division.
        file section.
-       
+
       *Input file declaration
-       fd input-file 
+       fd input-file
            data record is emp-rec.
 
-      *employee input record variables decalred   
+      *employee input record variables decalred
        01 emp-rec.
            05 emp-rec-num                  pic x(3).
            05 emp-rec-name                 pic x(12).
-           05 emp-rec-calls.             
+           05 emp-rec-calls.
                10 input-calls              pic 9(3)
                    occurs 6 times.
-       
+
+      *trailer record redefinition, used to reconcile the record
+      *count the phone system extract claims to have sent against
+      *the count of employee records lab2 actually read
+       01 trailer-rec redefines emp-rec.
+           05 trailer-id                   pic x(3).
+           05 trailer-record-count         pic 9(5).
+           05 filler                       pic x(25).
+
       *Output file declaration
-       fd report-file 
+       fd report-file
            data record is print-line.
-           
+
        01 print-line                       pic x(132).
 
+      *Operator roster master file declaration
+       fd operator-file
+           data record is op-master-rec.
+
+      *master record must be kept in ascending operator-number
+      *order since it feeds the SEARCH ALL table on WS-OP-NUM
+       01 op-master-rec.
+           05 om-op-num                    pic x(3).
+           05 om-op-type                   pic x(6).
+           05 om-op-prov                   pic x(3).
+
+      *Comma-delimited sibling output declaration
+       fd csv-file
+           data record is csv-line.
+
+       01 csv-line                         pic x(150).
+
+      *Checkpoint/restart file declaration
+       fd checkpoint-file
+           data record is checkpoint-rec.
+
+       01 checkpoint-rec.
+           05 ckpt-op-num                  pic x(3).
+      *    count of employee records read so far (good and bad) -
+      *    doubles as the number of input records 070-skip-processed-
+      *    records must skip on restart
+           05 ckpt-records-processed       pic 9(5).
+           05 ckpt-grand-total             pic 9(7).
+           05 ckpt-total-ont               pic 9(7).
+           05 ckpt-total-ont-ops           pic 9(3).
+           05 ckpt-total-que               pic 9(7).
+           05 ckpt-total-que-ops           pic 9(3).
+           05 ckpt-total-not-found         pic 9(7).
+           05 ckpt-total-num-op            pic 9(5).
+           05 ckpt-total-first             pic 9(6).
+           05 ckpt-total-second            pic 9(6).
+           05 ckpt-total-third             pic 9(6).
+      *    WS-PROVINCE-TABLE is small and fixed-size (unlike the
+      *    exception/not-found tables), so it is cheap to carry
+      *    across a restart in full rather than losing every
+      *    non-ONT/QUE province's running subtotal
+           05 ckpt-province-count          pic 99.
+           05 ckpt-province-data.
+               10 ckpt-province-entry occurs 20 times.
+                   15 ckpt-prov-code           pic x(3).
+                   15 ckpt-prov-total          pic 9(6).
+                   15 ckpt-prov-op-count       pic 9(3).
+                   15 ckpt-prov-highest-total  pic 9(4).
+                   15 ckpt-prov-highest-num    pic x(3).
+                   15 ckpt-prov-highest-name   pic x(12).
+                   15 ckpt-prov-exception      pic x(1).
+
        working-storage section.
       *employee output records variable declaration
        01 detail-line.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(4)
                    value spaces.
            05 ws-line-num                  pic x(3).
-           05 filler                       pic x(6) 
+           05 filler                       pic x(6)
                    value spaces.
            05 ws-line-name                 pic x(12).
-           05 filler                       pic x(1) 
+           05 filler                       pic x(1)
                    value spaces.
            05 ws-line-type                 pic x(6).
            05 filler                       pic x(6)
@@ -56,67 +141,81 @@
                10 ws-output-calls          pic zz9.
                10 ws-output-calls-text     redefines ws-output-calls
                                            pic x(3).
-               10 filler                   pic x(4)
+               10 filler                   pic x(1)
+                   value spaces.
+      *            month-over-month percent change vs prior month
+               10 ws-variance-pct          pic +999.
+               10 ws-variance-text         redefines ws-variance-pct
+                                           pic x(4).
+               10 filler                   pic x(1)
                    value spaces.
-           
+
            05 ws-line-total                pic z,zz9.
            05 ws-line-total-text           redefines ws-line-total
                                            pic x(5).
-           05 filler                       pic x(5) 
+           05 filler                       pic x(5)
                    value spaces.
-           
+
            05 ws-line-comment              pic x(18).
-           
+
       *constants declaration
        01 ws-constants.
-           05 ws-number-of-months          pic 99   
+           05 ws-number-of-months          pic 99
                    value 6.
-       
+
       *End of file declaration
-       01 found-eof                        pic x 
+       01 found-eof                        pic x
+                   value 'n'.
+           88 is-end-of-file
+                   value "y".
+
+      *End of operator master file declaration
+       01 ws-master-eof                    pic x
                    value 'n'.
-           88 is-end-of-file                  
+           88 is-master-eof
                    value "y".
 
       *Totals declaration
        01 ws-totals.
-           05 ws-grand-total               pic 9(5) 
+      *    widened to 9(7) to match WS-TOTAL-ONT/WS-TOTAL-QUE - see
+      *    those fields' comment for why
+           05 ws-grand-total               pic 9(7)
                    value 0.
-           05 ws-emp-total                 pic 9(4) 
+           05 ws-emp-total                 pic 9(4)
                    value 0.
-           05 ws-total-no-calls            pic 9(2) 
+           05 ws-total-no-calls            pic 9(2)
                    value 0.
-       
+
       *Name Line
        01 name-line.
-           05 filler                       pic x(2) 
+           05 filler                       pic x(2)
                    value spaces.
            05 filler                       pic x(29)
                    value 'Kelley Scales, lab 2'.
-           05 filler                       pic x(5)  
+           05 filler                       pic x(5)
                    value spaces.
            05 name-line-date               pic 9(6).
-           05 filler                       pic x(5)  
+           05 filler                       pic x(5)
                    value spaces.
            05 name-line-time               pic 9(8).
-       
+
       *Report heading line
        01 report-heading.
            05 filler                       pic x(35).
            05 filler                       pic x(39)
                    value 'CALL CENTRE VOLUMES FOR JULY - DECEMBER'.
-       
+
       *Heading line
        01 heading-line1.
-           05 filler                       pic x(2) 
+           05 filler                       pic x(2)
                    value spaces.
-           05 filler                       pic x(8) 
+           05 filler                       pic x(8)
                    value 'OPERATOR'.
-           05 filler                       pic x(2) 
+           05 filler                       pic x(2)
                    value spaces.
-           05 filler                       pic x(8) 
+           05 filler                       pic x(8)
                    value 'OPERATOR'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(4)
                    value spaces.
            05 filler                       pic x(8)
                    value 'OPERATOR'.
@@ -126,46 +225,75 @@
                    value 'PROVINCE'.
            05 filler                       pic x(3)
                    value spaces.
-           05 filler                       pic x(3) 
+      *    each month header block is 9 bytes (3-char month name +
+      *    filler + 4-char variance sub-label + filler), matching
+      *    the 9-byte data block in WS-DETAIL-LINE-MONTHS
+           05 filler                       pic x(3)
                    value 'JUL'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(1)
+                   value spaces.
+           05 filler                       pic x(4)
+                   value 'CHG%'.
+           05 filler                       pic x(1)
                    value spaces.
-           05 filler                       pic x(3) 
+           05 filler                       pic x(3)
                    value 'AUG'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(1)
                    value spaces.
-           05 filler                       pic x(3) 
+           05 filler                       pic x(4)
+                   value 'CHG%'.
+           05 filler                       pic x(1)
+                   value spaces.
+           05 filler                       pic x(3)
                    value 'SEP'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(1)
                    value spaces.
-           05 filler                       pic x(3) 
+           05 filler                       pic x(4)
+                   value 'CHG%'.
+           05 filler                       pic x(1)
+                   value spaces.
+           05 filler                       pic x(3)
                    value 'OCT'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(1)
                    value spaces.
-           05 filler                       pic x(3) 
+           05 filler                       pic x(4)
+                   value 'CHG%'.
+           05 filler                       pic x(1)
+                   value spaces.
+           05 filler                       pic x(3)
                    value 'NOV'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(1)
+                   value spaces.
+           05 filler                       pic x(4)
+                   value 'CHG%'.
+           05 filler                       pic x(1)
                    value spaces.
-           05 filler                       pic x(3) 
+           05 filler                       pic x(3)
                    value 'DEC'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(1)
+                   value spaces.
+           05 filler                       pic x(4)
+                   value 'CHG%'.
+           05 filler                       pic x(1)
                    value spaces.
-           05 filler                       pic x(5) 
+      *    TOTAL/COMMENT labels aligned to WS-LINE-TOTAL and
+      *    WS-LINE-COMMENT's actual byte positions in the data line
+           05 filler                       pic x(5)
                    value 'TOTAL'.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(5)
                    value spaces.
            05 filler                       pic x(7)
                    value 'COMMENT'.
 
       *Heading line 2
        01 heading-line2.
-           05 filler                       pic x(5) 
+           05 filler                       pic x(5)
                    value spaces.
-           05 filler                       pic x(1) 
+           05 filler                       pic x(1)
                    value '#'.
-           05 filler                       pic x(8) 
+           05 filler                       pic x(8)
                    value spaces.
-           05 filler                       pic x(4) 
+           05 filler                       pic x(4)
                    value 'NAME'.
            05 filler                       pic x(8)
                    value spaces.
@@ -174,36 +302,42 @@
 
       *Total line
        01 total-line1.
-           05 filler                       pic x(6) 
+           05 filler                       pic x(6)
                    value spaces.
            05 filler                       pic x(20)
                    value "TOTAL NO CALLS: ".
-           05 total-line-no-calls          pic zz,zz9.
+           05 total-line-no-calls          pic z,zzz,zz9.
 
       *Total line 2
        01 total-line2.
-           05 filler                       pic x(6) 
+           05 filler                       pic x(6)
                    value spaces.
            05 filler                       pic x(20)
                    value "OVERALL TOTAL CALLS:".
-           05 total-line-calls             pic zz,z99.
-       
+           05 total-line-calls             pic z,zzz,zz9.
+
       *Total calls for ONT
        01 total-ontario-calls.
            05 filler                       pic x(6)
                    value spaces.
            05 filler                       pic x(20)
                    value "TOTAL ONTARIO CALLS: ".
-           05 total-line-ont-calls         pic zz,z99.   
-       
+           05 total-line-ont-calls         pic z,zzz,zz9.
+           05 filler                       pic x(3)
+                   value spaces.
+           05 tlo-exception                pic x(9).
+
       *Total calls for QUE
        01 total-quebec-calls.
            05 filler                       pic x(6)
                    value spaces.
            05 filler                       pic x(20)
                    value "TOTAL QUEBEC CALLS: ".
-           05 total-line-que-calls         pic zz,z99.
-           
+           05 total-line-que-calls         pic z,zzz,zz9.
+           05 filler                       pic x(3)
+                   value spaces.
+           05 tlq-exception                pic x(9).
+
        01 highest-quebec.
            05 filler                       pic x(6)
                    value spaces.
@@ -216,7 +350,7 @@
            05 filler                       pic x(3)
                    value spaces.
            05 high-que-total               pic z,zz9.
-           
+
        01 highest-ontario.
            05 filler                       pic x(6)
                    value spaces.
@@ -229,102 +363,389 @@
            05 filler                       pic x(3)
                    value spaces.
            05 high-ont-total               pic z,zz9.
-           
+
        01 overall-average.
            05 filler                       pic x(6)
                    value spaces.
            05 filler                       pic x(17)
                    value "OVERALL AVERAGE: ".
            05 ws-overall-avg               pic z99.99.
-           
-       01 ws-table.
-           05 filler                       pic x(12)
-                   value 'A12FIRST ONT'.
-           05 filler                       pic x(12)
-                   value 'A14FIRST QUE'.
-           05 filler                       pic x(12)
-                   value 'B10THIRD QUE'.
-           05 filler                       pic x(12)
-                   value 'B12SECONDONT'.
-           05 filler                       pic x(12)
-                   value 'B14SECONDONT'.
-           05 filler                       pic x(12)
-                   value 'C09THIRD ONT'.
-           05 filler                       pic x(12)
-                   value 'C11FIRST QUE'.
-           05 filler                       pic x(12)
-                   value 'C13FIRST ONT'.
-           05 filler                       pic x(12)
-                   value 'C21FIRST ONT'.
-           05 filler                       pic x(12)
-                   value 'C22FIRST ONT'.
-           05 filler                       pic x(12)
-                   value 'C23SECONDQUE'.
-           05 filler                       pic x(12)
-                   value 'C25FIRST QUE'.
-           05 filler                       pic x(12)
-                   value 'C27SECONDQUE'.
-       
-       
-       01 ws-table-map                     redefines ws-table.
-           05 ws-table-item                occurs 13 times
+
+      *Subtotal by operator tier lines
+       01 total-first-calls.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(24)
+                   value "TOTAL FIRST-LINE CALLS: ".
+           05 total-line-first-calls       pic zzz,zz9.
+
+       01 total-second-calls.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(25)
+                   value "TOTAL SECOND-LINE CALLS: ".
+           05 total-line-second-calls      pic zzz,zz9.
+
+       01 total-third-calls.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(24)
+                   value "TOTAL THIRD-LINE CALLS: ".
+           05 total-line-third-calls       pic zzz,zz9.
+
+      *Record-count reconciliation lines
+       01 reconciliation-ok-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(45)
+                   value "RECORD COUNT RECONCILED - NO EXCEPTIONS".
+
+       01 reconciliation-mismatch-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(31)
+                   value "*** RECORD COUNT MISMATCH *** ".
+           05 filler                       pic x(10)
+                   value "EXPECTED: ".
+           05 recon-expected               pic zz,zz9.
+           05 filler                       pic x(9)
+                   value " ACTUAL: ".
+           05 recon-actual                 pic zz,zz9.
+
+      *Subtotals for provinces other than ONT and QUE
+       01 province-subtotal-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(9)
+                   value "PROVINCE ".
+           05 psl-prov-code                pic x(3).
+           05 filler                       pic x(3)
+                   value spaces.
+           05 filler                       pic x(13)
+                   value "TOTAL CALLS: ".
+           05 psl-prov-total               pic zzz,zz9.
+           05 filler                       pic x(3)
+                   value spaces.
+           05 psl-exception                pic x(9).
+
+       01 province-highest-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(9)
+                   value "HIGHEST  ".
+           05 phl-prov-code                pic x(3).
+           05 filler                       pic x(3)
+                   value spaces.
+           05 phl-op-num                   pic x(3).
+           05 filler                       pic x(2)
+                   value spaces.
+           05 phl-name                     pic x(12).
+           05 filler                       pic x(2)
+                   value spaces.
+           05 phl-total                    pic z,zz9.
+
+      *Exception listing (invalid input-calls values)
+       01 exception-heading.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(35)
+                   value "RECORDS WITH INVALID CALLS VALUES:".
+
+       01 exception-line.
+           05 filler                       pic x(4)
+                   value spaces.
+           05 excl-op-num                  pic x(3).
+           05 filler                       pic x(3)
+                   value spaces.
+           05 excl-name                    pic x(12).
+           05 filler                       pic x(3)
+                   value spaces.
+           05 excl-months occurs 6 times.
+               10 excl-calls                pic zz9.
+               10 filler                     pic x(1)
+                   value spaces.
+
+      *Exception count summary and listing-overflow warning - the
+      *listing above only ever shows the first 50 bad records
+       01 exception-count-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(19)
+                   value "TOTAL EXCEPTIONS: ".
+           05 excl-total-count             pic zzz9.
+
+       01 exception-overflow-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(4)
+                   value "*** ".
+           05 excl-not-shown-count         pic zzz9.
+           05 filler                       pic x(37)
+                   value " EXCEPTIONS NOT SHOWN ABOVE (50 MAX)".
+           05 filler                       pic x(4)
+                   value " ***".
+
+      *Consolidated not-found operator listing
+       01 notfound-heading.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(32)
+                   value "OPERATORS NOT FOUND IN ROSTER: ".
+
+       01 notfound-detail-line.
+           05 filler                       pic x(4)
+                   value spaces.
+           05 nfl-op-num                   pic x(3).
+           05 filler                       pic x(3)
+                   value spaces.
+           05 nfl-name                     pic x(12).
+           05 filler                       pic x(3)
+                   value spaces.
+           05 nfl-months occurs 6 times.
+               10 nfl-calls                 pic zz9.
+               10 filler                     pic x(1)
+                   value spaces.
+
+      *Not-found count summary and listing-overflow warning - mirrors
+      *the exception listing's total/overflow treatment, since
+      *WS-NOTFOUND-TABLE is capped at 50 entries the same way
+       01 notfound-count-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(23)
+                   value "TOTAL NOT FOUND OPS: ".
+           05 nfl-total-count              pic zzz9.
+
+       01 notfound-overflow-line.
+           05 filler                       pic x(6)
+                   value spaces.
+           05 filler                       pic x(4)
+                   value "*** ".
+           05 nfl-not-shown-count          pic zzz9.
+           05 filler                       pic x(37)
+                   value " OPERATORS NOT SHOWN ABOVE (50 MAX)".
+           05 filler                       pic x(4)
+                   value " ***".
+
+      *Operator roster table, loaded from operator-file at start of
+      *run by 050-load-operator-master so HR/staffing can add,
+      *retire, or transfer operators without a recompile
+       01 ws-operator-table.
+           05 ws-table-item occurs 1 to 500 times
+                   depending on ws-master-count
               ascending key is ws-op-num indexed by i.
                    10 ws-op-num            pic x(3).
                    10 ws-op-type           pic x(6).
                    10 ws-op-prov           pic x(3).
-       
+
+       77 ws-master-count                  pic 9(3)
+                   value 0.
+       77 ws-opmast-status                 pic xx
+                   value spaces.
+
+      *Province subtotal/highest table for provinces beyond ONT
+      *and QUE (BC overflow desk, Quebec-neighboring desks, etc)
+       01 ws-province-table.
+           05 ws-province-entry occurs 20 times.
+                   10 ws-prov-code            pic x(3).
+                   10 ws-prov-total           pic 9(6).
+                   10 ws-prov-op-count        pic 9(3).
+                   10 ws-prov-highest-total   pic 9(4).
+                   10 ws-prov-highest-num     pic x(3).
+                   10 ws-prov-highest-name    pic x(12).
+                   10 ws-prov-exception       pic x(1).
+                       88 is-prov-exception    value 'y'.
+
+       77 ws-province-count                pic 99
+                   value 0.
+       77 ws-province-index                pic 99
+                   value 0.
+       77 ws-province-found                pic x
+                   value 'n'.
+           88 is-province-found
+                   value 'y'.
+
+      *Exception table for records with invalid input-calls
+       01 ws-exception-table.
+           05 ws-exception-entry occurs 50 times.
+                   10 wse-op-num              pic x(3).
+                   10 wse-name                pic x(12).
+                   10 wse-calls               pic x(18).
+
+       77 ws-exception-count               pic 99
+                   value 0.
+       77 ws-total-exceptions              pic 9(4)
+                   value 0.
+       77 ws-max-reasonable-calls          pic 9(3)
+                   value 500.
+       77 ws-bad-record-found              pic x
+                   value 'n'.
+           88 is-bad-record
+                   value 'y'.
+
+      *Table of operators not found in the master roster
+       01 ws-notfound-table.
+           05 ws-notfound-entry occurs 50 times.
+                   10 wsnf-op-num             pic x(3).
+                   10 wsnf-name               pic x(12).
+                   10 wsnf-calls              pic x(18).
+
+       77 ws-notfound-list-count           pic 99
+                   value 0.
+
+      *count of every not-found operator encountered, independent of
+      *the 50-entry cap on WS-NOTFOUND-TABLE - distinct from
+      *WS-TOTAL-NOT-FOUND, which is a call-volume total, not a count
+       77 ws-total-notfound-ops            pic 9(4)
+                   value 0.
+
+      *work area used to unpack a stored 18-byte calls group back
+      *into individual monthly counts for the listings above
+       01 ws-calls-print-work.
+           05 ws-calls-print occurs 6 times pic 9(3).
+
+      *Per-month threshold/SLA constants, checked globally
+       77 ws-threshold-low                 pic 9(3)
+                   value 050.
+       77 ws-threshold-high                pic 9(3)
+                   value 400.
+
+      *Checkpoint/restart working fields
+       77 ws-ckpt-status                   pic xx
+                   value spaces.
+       77 ws-checkpoint-interval           pic 9(3)
+                   value 010.
+       77 ws-records-since-checkpoint      pic 9(3)
+                   value 0.
+       77 ws-restart-flag                  pic x
+                   value 'n'.
+           88 is-restart-run
+                   value 'y'.
+       77 ws-skip-count                    pic 9(5)
+                   value 0.
+
+      *Comma-delimited sibling output working line
+       77 ws-csv-line                      pic x(150)
+                   value spaces.
+
       *subscript
        77 ws-sub                           pic 99
                    value 1.
-         
-       77 ws-total-ont                     pic 9(5)
+
+       77 ws-prov-sub                      pic 99
+                   value 0.
+
+      *widened to 9(7) alongside the roster's growth to 500 possible
+      *operators - at up to 500 operators, six months apiece, these
+      *running sums can clear the old 9(5) ceiling
+       77 ws-total-ont                     pic 9(7)
+                   value 0.
+       77 ws-total-ont-ops                 pic 9(3)
                    value 0.
-       
-       77 ws-total-que                     pic 9(5)
+
+       77 ws-total-que                     pic 9(7)
                    value 0.
-       77 ws-total-not-found               pic 9(5)
+       77 ws-total-que-ops                 pic 9(3)
+                   value 0.
+       77 ws-total-not-found               pic 9(7)
                    value 0.
        77 ws-not-found                     pic x(18)
                    value "OPERATOR NOT FOUND".
-       77 ws-total-num-op                  pic 99
+       77 ws-ont-exception                 pic x(1)
+                   value 'n'.
+           88 is-ont-exception              value 'y'.
+       77 ws-que-exception                 pic x(1)
+                   value 'n'.
+           88 is-que-exception              value 'y'.
+       77 ws-total-num-op                  pic 9(5)
                    value 0.
        77 ws-total-avg                     pic 999v99
                    value 0.
-                   
+       77 ws-expected-record-count         pic 9(5)
+                   value 0.
+
+      *count of every employee record actually read off the input
+      *file, good or bad, for reconciliation against the trailer -
+      *kept separate from WS-TOTAL-NUM-OP, which only counts records
+      *that made it into the totals
+       77 ws-total-records-read            pic 9(5)
+                   value 0.
+
        77 ws-highest-ont                   pic 9(4)
                    value 0.
-       
+
        77 ws-highest-que                   pic 9(4)
                    value 0.
-                  
+
+      *Per-operator tier subtotals (FIRST/SECOND/THIRD desks)
+       77 ws-total-first                   pic 9(6)
+                   value 0.
+       77 ws-total-second                  pic 9(6)
+                   value 0.
+       77 ws-total-third                   pic 9(6)
+                   value 0.
+
        procedure division.
-       
-       
-      *    open file handles
-           open input input-file,
-                output report-file.
+
+
+      *    open file handles - REPORT-FILE and CSV-FILE are opened
+      *    below, once it's known whether this is a restart, since a
+      *    restart must extend rather than truncate them
+           open input input-file.
+
+      *    load the operator roster master file into WS-TABLE-ITEM
+           perform 050-load-operator-master.
+
+      *    check for a prior checkpoint and resume from it if found
+           perform 060-check-for-restart.
+
+      *    a restart must append to the prior run's output rather
+      *    than truncating it, or the records processed before the
+      *    interruption vanish from the report and CSV even though
+      *    their totals are still reflected in the reloaded checkpoint
+           if is-restart-run
+               open extend report-file,
+                    extend csv-file
+           else
+               open output report-file,
+                    output csv-file
+           end-if
+
+           perform 070-skip-processed-records.
 
       *    grab the current date & time
            accept name-line-date from date.
            accept name-line-time from time.
 
-      *    output heading
-           perform 000-print-headings.
+      *    output heading - a restart resumes mid-report, so the
+      *    heading block was already written by the interrupted run
+           if not is-restart-run
+               perform 000-print-headings
+           end-if.
 
       *    process input file & output results
            perform 100-read-input-file.
-           
+
            perform 200-process-records until is-end-of-file.
 
       *    output total lines
            perform 500-print-totals.
 
+      *    reaching this point is a normal, complete end of job, so
+      *    clear the checkpoint file - only a run that stops before
+      *    getting here should ever leave a checkpoint on disk for
+      *    060-check-for-restart to find on the next run
+           close checkpoint-file
+           open output checkpoint-file
+           close checkpoint-file
+
       *    close file handles
            close input-file
-                 report-file.
-                 
+                 report-file
+                 csv-file.
+
            stop run.
-       
+
       *Print headings Paragraph
        000-print-headings.
            write print-line from name-line before advancing 1 line.
@@ -334,154 +755,565 @@
            write print-line from heading-line1 after advancing 2 lines.
            write print-line from heading-line2 after advancing 1 line.
 
+      *Load Operator Roster Master File
+       050-load-operator-master.
+
+           open input operator-file
+
+           if ws-opmast-status not = '00'
+               display
+                   "*** UNABLE TO OPEN OPERATOR MASTER FILE - STATUS "
+                   ws-opmast-status " ***"
+               stop run
+           end-if
+
+           perform until is-master-eof
+               read operator-file
+                   at end
+                       move 'y' to ws-master-eof
+                   not at end
+                       if ws-master-count < 500
+                           add 1 to ws-master-count
+                           move om-op-num
+                               to ws-op-num(ws-master-count)
+                           move om-op-type
+                               to ws-op-type(ws-master-count)
+                           move om-op-prov
+                               to ws-op-prov(ws-master-count)
+                       end-if
+               end-read
+           end-perform
+
+           close operator-file.
+
+      *Check For A Checkpoint Left By A Prior, Interrupted Run
+       060-check-for-restart.
+
+           move spaces to ws-ckpt-status
+           open input checkpoint-file
+
+           if ws-ckpt-status = '00'
+
+      *        the file exists, but a normal run always truncates it
+      *        back to empty at STOP RUN - so only a checkpoint record
+      *        actually read below (left by a run that never got that
+      *        far) is treated as a signal to restart
+               perform until ws-ckpt-status = '10'
+                   read checkpoint-file
+                       at end
+                           move '10' to ws-ckpt-status
+                       not at end
+                           move 'y' to ws-restart-flag
+                           move ckpt-records-processed
+                               to ws-skip-count
+                           move ckpt-grand-total to ws-grand-total
+                           move ckpt-total-ont to ws-total-ont
+                           move ckpt-total-ont-ops to ws-total-ont-ops
+                           move ckpt-total-que to ws-total-que
+                           move ckpt-total-que-ops to ws-total-que-ops
+                           move ckpt-total-not-found
+                               to ws-total-not-found
+                           move ckpt-total-num-op to ws-total-num-op
+                           move ckpt-total-first to ws-total-first
+                           move ckpt-total-second to ws-total-second
+                           move ckpt-total-third to ws-total-third
+                           move ckpt-province-count
+                               to ws-province-count
+                           move ckpt-province-data
+                               to ws-province-table
+                   end-read
+               end-perform
+               close checkpoint-file
+               open extend checkpoint-file
+
+           else
+               open output checkpoint-file
+           end-if.
+
+      *Skip Records Already Reflected In The Last Checkpoint
+       070-skip-processed-records.
+
+           if is-restart-run
+               perform ws-skip-count times
+                   perform 100-read-input-file
+               end-perform
+           end-if.
+
       *Read Input File
        100-read-input-file.
-           
+
            read input-file at end move 'y' to found-eof.
-           
+
+           if not is-end-of-file
+               if emp-rec-num = 'TRL'
+      *            trailer record - capture expected count and
+      *            treat it as end of the employee records
+                   move trailer-record-count to ws-expected-record-count
+                   move 'y' to found-eof
+               else
+      *            count every employee record physically read, good
+      *            or bad, for reconciliation and restart positioning
+                   add 1 to ws-total-records-read
+               end-if
+           end-if.
+
+      *Validate INPUT-CALLS Before It Reaches Any Total
+       150-validate-input-calls.
+
+           move 'n' to ws-bad-record-found
+
+           perform varying ws-sub from 1 by 1 until
+               ws-sub > ws-number-of-months
+
+                   if input-calls(ws-sub) is not numeric
+                       move 'y' to ws-bad-record-found
+                   else
+                       if input-calls(ws-sub) > ws-max-reasonable-calls
+                           move 'y' to ws-bad-record-found
+                       end-if
+                   end-if
+
+           end-perform.
+
+      *Record A Bad Record On The Exception Listing
+       180-record-exception.
+
+           if ws-exception-count < 50
+               add 1 to ws-exception-count
+               move emp-rec-num to wse-op-num(ws-exception-count)
+               move emp-rec-name to wse-name(ws-exception-count)
+               move emp-rec-calls to wse-calls(ws-exception-count)
+           end-if
+
+           add 1 to ws-total-exceptions.
+
+      *Record An Operator That Was Not Found In The Roster
+       190-record-notfound.
+
+           if ws-notfound-list-count < 50
+               add 1 to ws-notfound-list-count
+               move emp-rec-num to wsnf-op-num(ws-notfound-list-count)
+               move emp-rec-name to wsnf-name(ws-notfound-list-count)
+               move emp-rec-calls to wsnf-calls(ws-notfound-list-count)
+           end-if
+
+           add 1 to ws-total-notfound-ops.
+
+      *Find Or Add The Province Subtotal Table Entry For WS-OP-PROV
+       300-find-province-entry.
+
+           move 'n' to ws-province-found
+           move 0 to ws-province-index
+
+           perform varying ws-prov-sub from 1 by 1 until
+               ws-prov-sub > ws-province-count
+
+                   if ws-prov-code(ws-prov-sub) = ws-op-prov(i)
+                       move 'y' to ws-province-found
+                       move ws-prov-sub to ws-province-index
+                   end-if
+
+           end-perform
+
+           if not is-province-found
+               and ws-province-count < 20
+               add 1 to ws-province-count
+               move ws-province-count to ws-province-index
+               move ws-op-prov(i) to ws-prov-code(ws-province-index)
+               move 0 to ws-prov-total(ws-province-index)
+               move 0 to ws-prov-op-count(ws-province-index)
+               move 0 to ws-prov-highest-total(ws-province-index)
+               move spaces to ws-prov-highest-num(ws-province-index)
+               move spaces to ws-prov-highest-name(ws-province-index)
+               move 'n' to ws-prov-exception(ws-province-index)
+           end-if
+
+      *    count this employee against the province's operator
+      *    count - used to turn WS-PROV-TOTAL into a per-operator
+      *    average for the high-volume exception check
+           if ws-province-index > 0
+               add 1 to ws-prov-op-count(ws-province-index)
+           end-if.
+
       *Process Paragraph
        200-process-records.
-          
-           
-           search all ws-table-item 
-               
+
+           perform 150-validate-input-calls.
+
+           if is-bad-record
+
+               perform 180-record-exception
+
+      *        the exception listing already carries the raw calls
+      *        for chase-down, so the detail line/CSV row just need
+      *        to show the record exists and flag why it's blank -
+      *        request 006 wants one CSV row per employee, bad
+      *        INPUT-CALLS or not
+               move spaces to ws-line-prov
+               move spaces to ws-line-type
+               move "INVALID CALLS" to ws-line-comment
+               move spaces to ws-line-total-text
+
+               perform varying ws-sub from 1 by 1 until
+                   ws-sub > ws-number-of-months
+
+                       move spaces to ws-output-calls-text(ws-sub)
+                       move spaces to ws-variance-text(ws-sub)
+
+               end-perform
+
+           else
+
+           search all ws-table-item
+
       *        When record is not found
                at end
-                   
+
       *            don't show numbers in records
                    move spaces to ws-line-prov
                    move spaces to ws-line-type
-                   
+
       *            output not found comment
                    move ws-not-found to ws-line-comment
                    move spaces to ws-line-total-text
       *            Go through each month
                    perform varying ws-sub from 1 by 1 until
                        ws-sub > ws-number-of-months
-                           
+
       *                    add monthly calls to total and total non
                            add input-calls(ws-sub)
                                to ws-emp-total
                                    ws-total-not-found
-                                   
-      *                    don't show month records        
+
+      *                    don't show month records
                            move spaces to ws-output-calls-text(ws-sub)
-                           
+                           move spaces to ws-variance-text(ws-sub)
+
                    end-perform
-                   
+
       *            add to running total of operators
                    add 1 to ws-total-num-op
-                         
-                         
-      *        when the table number equals operator number     
+
+      *            add to the consolidated not-found listing
+                   perform 190-record-notfound
+
+
+      *        when the table number equals operator number
                when ws-op-num(i) equals emp-rec-num
-                  
+
       *           move province and type to output
                    move ws-op-prov(i) to ws-line-prov
                    move ws-op-type(i) to ws-line-type
                    move spaces to ws-line-comment
-                   
+
+      *            provinces other than ONT and QUE share a
+      *            generic subtotal/highest table entry
+                   if ws-op-prov(i) not = 'ONT' and
+                       ws-op-prov(i) not = 'QUE'
+                       perform 300-find-province-entry
+                   end-if
+
       *            Go through each month
                    perform varying ws-sub from 1 by 1 until
                        ws-sub > ws-number-of-months
-                           
+
       *                    if the province equals ONT
                            if ws-op-prov(i) equals 'ONT' then
-                           
+
       *                        move monthly calls to output
-                               move input-calls(ws-sub) 
+                               move input-calls(ws-sub)
                                    to ws-output-calls(ws-sub)
-                                   
-      *                        add monthly calls to total calls 
+
+      *                        add monthly calls to total calls
       *                        and total calls for ontario
-                               add input-calls(ws-sub) 
-                                   to ws-emp-total 
+                               add input-calls(ws-sub)
+                                   to ws-emp-total
                                        ws-total-ont
-                          
+
       *                        Check for highest total for ontario
       *                        if total is higher than variable
                                if ws-emp-total > ws-highest-ont then
-                               
+
       *                            move the total to the variable
                                    move ws-emp-total to ws-highest-ont
-                                   
+
       *                            move name, number and total to output
                                    move emp-rec-name to high-ont-name
                                    move emp-rec-num to high-ont-op-num
                                    move ws-emp-total to high-ont-total
-                                   
+
                                end-if
-                         
-                         
-      *                    if the province equals QUE then 
+
+
+      *                    if the province equals QUE then
                            else if ws-op-prov(i) equals 'QUE' then
-                               
+
       *                        move monthly calls to output
-                               move input-calls(ws-sub) 
+                               move input-calls(ws-sub)
                                    to ws-output-calls(ws-sub)
-                                   
+
       *                        add all of monthly calls to total
       *                        and add to total for quebec calls
-                               add input-calls(ws-sub) 
+                               add input-calls(ws-sub)
                                    to ws-emp-total
                                        ws-total-que
-                                       
+
       *                        if the total is greater than variable
                                if ws-emp-total > ws-highest-que then
-                               
+
       *                            move total to highest que
                                    move ws-emp-total to ws-highest-que
-                               
+
                                    move emp-rec-name to high-que-name
                                    move emp-rec-num to high-que-op-num
                                    move ws-emp-total to high-que-total
-                               
+
+                               end-if
+
+      *                    any other province - use the generic
+      *                    subtotal/highest table
+                           else
+                               move input-calls(ws-sub)
+                                   to ws-output-calls(ws-sub)
+
+                               add input-calls(ws-sub)
+                                   to ws-emp-total
+
+      *                        WS-PROVINCE-INDEX is 0 when the 20-entry
+      *                        province table is already full
+                               if ws-province-index > 0
+
+                                   add input-calls(ws-sub) to
+                                       ws-prov-total(ws-province-index)
+
+                                   if ws-emp-total >
+                                       ws-prov-highest-total
+                                       (ws-province-index)
+
+                                       move ws-emp-total
+                                        to ws-prov-highest-total
+                                        (ws-province-index)
+                                       move emp-rec-name
+                                        to ws-prov-highest-name
+                                        (ws-province-index)
+                                       move emp-rec-num
+                                        to ws-prov-highest-num
+                                        (ws-province-index)
+
+                                   end-if
+
+                               end-if
+
+                           end-if
+
+      *                    close the ONT branch opened above - its
+      *                    ELSE covers the whole QUE/generic chain,
+      *                    so this END-IF was missing its own partner
+                           end-if
+
+      *                    month-over-month percent change from
+      *                    the prior month's call count
+                           if ws-sub = 1
+                               move spaces to ws-variance-text(ws-sub)
+                           else
+                               if input-calls(ws-sub - 1) = zero
+                                   move spaces to
+                                       ws-variance-text(ws-sub)
+                               else
+                                   compute ws-variance-pct(ws-sub)
+                                       rounded =
+                                       ((input-calls(ws-sub) -
+                                         input-calls(ws-sub - 1)) * 100)
+                                           / input-calls(ws-sub - 1)
+      *                                a swing too large for PIC +999
+      *                                to hold is shown as "****"
+      *                                rather than a truncated,
+      *                                plausible-looking wrong number
+                                       on size error
+                                           move "****" to
+                                               ws-variance-text(ws-sub)
+                                   end-compute
                                end-if
-                           
                            end-if
-              
+
+      *                    flag any month that breaks the
+      *                    call-volume threshold band
+                           if input-calls(ws-sub) < ws-threshold-low
+                               move "UNDER THRESHOLD" to ws-line-comment
+                           else
+                               if input-calls(ws-sub) >
+                                   ws-threshold-high
+                                   move "OVER THRESHOLD"
+                                       to ws-line-comment
+                               end-if
+                           end-if
+
                    end-perform
-                   
+
       *            add 1 to running count of operators
                    add 1 to ws-total-num-op
-                   
-      *            move data to outputs 
+
+      *            count this operator against ONT/QUE's operator
+      *            count - used to turn the province total into a
+      *            per-operator average for the high-volume check,
+      *            the same way WS-PROV-OP-COUNT does for the other
+      *            provinces
+                   if ws-op-prov(i) equals 'ONT'
+                       add 1 to ws-total-ont-ops
+                   else
+                       if ws-op-prov(i) equals 'QUE'
+                           add 1 to ws-total-que-ops
+                       end-if
+                   end-if
+
+      *            roll this operator's total into its tier subtotal
+                   if ws-op-type(i) = 'FIRST '
+                       add ws-emp-total to ws-total-first
+                   else
+                       if ws-op-type(i) = 'SECOND'
+                           add ws-emp-total to ws-total-second
+                       else
+                           if ws-op-type(i) = 'THIRD '
+                               add ws-emp-total to ws-total-third
+                           end-if
+                       end-if
+                   end-if
+
+      *            move data to outputs
                    move ws-emp-total to ws-line-total
-                   move ws-total-not-found to total-line-no-calls 
+                   move ws-total-not-found to total-line-no-calls
                    move ws-total-ont to total-line-ont-calls
                    move ws-total-que to total-line-que-calls
-                   
-                   
-           end-search.
-    
-      *    add total to grand total
-           add ws-emp-total to ws-grand-total
-       
-      
+
+
+           end-search
+
+           end-if.
+
+      *    add total to grand total - WS-EMP-TOTAL is still zero for
+      *    a bad record, so this is a no-op for that case
+           add ws-emp-total to ws-grand-total.
+
       *    move variables to output
            move emp-rec-num to ws-line-num.
            move emp-rec-name to ws-line-name.
-            
-       
-      *    print detail line
-           write print-line from detail-line 
+
+      *    print detail line - every employee record gets one, good,
+      *    not-found, or bad
+           write print-line from detail-line
                after advancing 2 lines.
 
+      *    write the comma-delimited sibling record
+           perform 600-write-csv-record.
+
       *    reset field for next record
            move 0 to ws-emp-total.
 
-      *    read next record 
+      *    checkpoint every N employees so a restart can skip ahead
+           add 1 to ws-records-since-checkpoint.
+           if ws-records-since-checkpoint >= ws-checkpoint-interval
+               perform 450-write-checkpoint
+               move 0 to ws-records-since-checkpoint
+           end-if.
+
+      *    read next record
            perform 100-read-input-file.
-           
-           
+
+      *Write A Checkpoint Record
+       450-write-checkpoint.
+
+           move emp-rec-num to ckpt-op-num
+           move ws-total-records-read to ckpt-records-processed
+           move ws-grand-total to ckpt-grand-total
+           move ws-total-ont to ckpt-total-ont
+           move ws-total-ont-ops to ckpt-total-ont-ops
+           move ws-total-que to ckpt-total-que
+           move ws-total-que-ops to ckpt-total-que-ops
+           move ws-total-not-found to ckpt-total-not-found
+           move ws-total-num-op to ckpt-total-num-op
+           move ws-total-first to ckpt-total-first
+           move ws-total-second to ckpt-total-second
+           move ws-total-third to ckpt-total-third
+           move ws-province-count to ckpt-province-count
+           move ws-province-table to ckpt-province-data
+
+           write checkpoint-rec.
+
+      *Write The Comma-Delimited Sibling Output Record
+       600-write-csv-record.
+
+           move spaces to ws-csv-line
+
+           string emp-rec-num delimited by size
+                  ',' delimited by size
+                  emp-rec-name delimited by size
+                  ',' delimited by size
+                  ws-line-type delimited by size
+                  ',' delimited by size
+                  ws-line-prov delimited by size
+                  ',' delimited by size
+                  input-calls(1) delimited by size
+                  ',' delimited by size
+                  input-calls(2) delimited by size
+                  ',' delimited by size
+                  input-calls(3) delimited by size
+                  ',' delimited by size
+                  input-calls(4) delimited by size
+                  ',' delimited by size
+                  input-calls(5) delimited by size
+                  ',' delimited by size
+                  input-calls(6) delimited by size
+                  ',' delimited by size
+                  ws-emp-total delimited by size
+               into ws-csv-line
+           end-string
+
+           write csv-line from ws-csv-line.
+
        500-print-totals.
-           divide ws-grand-total by ws-total-num-op giving
-               ws-total-avg
-           
-           
+      *    a file where every employee record fails validation
+      *    leaves WS-TOTAL-NUM-OP at zero - skip the average rather
+      *    than divide by it
+           if ws-total-num-op > 0
+               divide ws-grand-total by ws-total-num-op giving
+                   ws-total-avg
+           else
+               move 0 to ws-total-avg
+           end-if
+
            move ws-grand-total to total-line-calls.
            move ws-total-avg to ws-overall-avg.
-           
+
+      *    flag ONT/QUE the same way the other provinces are flagged
+      *    below - by average calls per operator per month, not by
+      *    the raw multi-operator, six-month total, which would trip
+      *    the per-operator WS-THRESHOLD-HIGH band almost immediately
+           if ws-total-ont-ops > 0
+               if ws-total-ont / (ws-total-ont-ops * 6)
+                   > ws-threshold-high
+                   move 'y' to ws-ont-exception
+               end-if
+           end-if
+
+           if ws-total-que-ops > 0
+               if ws-total-que / (ws-total-que-ops * 6)
+                   > ws-threshold-high
+                   move 'y' to ws-que-exception
+               end-if
+           end-if
+
+           if is-ont-exception
+               move "EXCEPTION" to tlo-exception
+           else
+               move spaces to tlo-exception
+           end-if
+
+           if is-que-exception
+               move "EXCEPTION" to tlq-exception
+           else
+               move spaces to tlq-exception
+           end-if
+
            write print-line from total-ontario-calls
                after advancing 2 lines.
            write print-line from total-quebec-calls
@@ -496,6 +1328,149 @@
                after advancing 2 lines.
            write print-line from highest-ontario
                after advancing 1 lines.
-           
 
-       end program lab2.
\ No newline at end of file
+      *    subtotal breakdown by operator tier
+           move ws-total-first to total-line-first-calls.
+           move ws-total-second to total-line-second-calls.
+           move ws-total-third to total-line-third-calls.
+
+           write print-line from total-first-calls
+               after advancing 2 lines.
+           write print-line from total-second-calls
+               after advancing 1 lines.
+           write print-line from total-third-calls
+               after advancing 1 lines.
+
+      *    subtotal/highest lines for provinces beyond ONT and QUE
+           perform varying ws-prov-sub from 1 by 1 until
+               ws-prov-sub > ws-province-count
+
+      *            flag the province if its average calls per
+      *            operator per month breaks the same high-volume
+      *            threshold used for individual operators - the raw
+      *            WS-PROV-TOTAL is a six-month sum across every
+      *            operator in the province, so comparing it directly
+      *            against the per-operator, per-month WS-THRESHOLD-
+      *            HIGH would flag almost any province with real
+      *            traffic
+                   if ws-prov-op-count(ws-prov-sub) > 0
+                       if ws-prov-total(ws-prov-sub) /
+                           (ws-prov-op-count(ws-prov-sub) * 6)
+                           > ws-threshold-high
+                           move 'y' to ws-prov-exception(ws-prov-sub)
+                       end-if
+                   end-if
+
+                   move ws-prov-code(ws-prov-sub) to psl-prov-code
+                   move ws-prov-total(ws-prov-sub) to psl-prov-total
+                   if is-prov-exception(ws-prov-sub)
+                       move "EXCEPTION" to psl-exception
+                   else
+                       move spaces to psl-exception
+                   end-if
+
+                   write print-line from province-subtotal-line
+                       after advancing 2 lines
+
+                   move ws-prov-code(ws-prov-sub) to phl-prov-code
+                   move ws-prov-highest-num(ws-prov-sub)
+                       to phl-op-num
+                   move ws-prov-highest-name(ws-prov-sub)
+                       to phl-name
+                   move ws-prov-highest-total(ws-prov-sub)
+                       to phl-total
+
+                   write print-line from province-highest-line
+                       after advancing 1 lines
+
+           end-perform.
+
+      *    record count reconciliation against the trailer record -
+      *    compares every employee record read (good or bad) against
+      *    the trailer, not just the ones that made it into totals
+           if ws-expected-record-count = ws-total-records-read
+               write print-line from reconciliation-ok-line
+                   after advancing 2 lines
+           else
+               move ws-expected-record-count to recon-expected
+               move ws-total-records-read to recon-actual
+               write print-line from reconciliation-mismatch-line
+                   after advancing 2 lines
+           end-if.
+
+      *    exception listing for records with invalid input-calls
+           if ws-exception-count > 0
+               write print-line from exception-heading
+                   after advancing 2 lines
+               perform varying ws-sub from 1 by 1 until
+                   ws-sub > ws-exception-count
+
+                       move wse-op-num(ws-sub) to excl-op-num
+                       move wse-name(ws-sub) to excl-name
+                       move wse-calls(ws-sub) to ws-calls-print-work
+                       perform varying ws-prov-sub from 1 by 1 until
+                           ws-prov-sub > ws-number-of-months
+
+                               move ws-calls-print(ws-prov-sub)
+                                   to excl-calls(ws-prov-sub)
+
+                       end-perform
+
+                       write print-line from exception-line
+                           after advancing 1 lines
+
+               end-perform
+
+      *        the listing above is capped at 50 entries - always
+      *        show the true total, and flag when some were left off
+               move ws-total-exceptions to excl-total-count
+               write print-line from exception-count-line
+                   after advancing 1 lines
+
+               if ws-total-exceptions > ws-exception-count
+                   compute excl-not-shown-count =
+                       ws-total-exceptions - ws-exception-count
+                   write print-line from exception-overflow-line
+                       after advancing 1 lines
+               end-if
+           end-if.
+
+      *    consolidated not-found operator listing
+           if ws-notfound-list-count > 0
+               write print-line from notfound-heading
+                   after advancing 2 lines
+               perform varying ws-sub from 1 by 1 until
+                   ws-sub > ws-notfound-list-count
+
+                       move wsnf-op-num(ws-sub) to nfl-op-num
+                       move wsnf-name(ws-sub) to nfl-name
+                       move wsnf-calls(ws-sub) to ws-calls-print-work
+                       perform varying ws-prov-sub from 1 by 1 until
+                           ws-prov-sub > ws-number-of-months
+
+                               move ws-calls-print(ws-prov-sub)
+                                   to nfl-calls(ws-prov-sub)
+
+                       end-perform
+
+                       write print-line from notfound-detail-line
+                           after advancing 1 lines
+
+               end-perform
+
+      *        the listing above is capped at 50 entries - always
+      *        show the true total, and flag when some were left off
+               move ws-total-notfound-ops to nfl-total-count
+               write print-line from notfound-count-line
+                   after advancing 1 lines
+
+               if ws-total-notfound-ops > ws-notfound-list-count
+                   compute nfl-not-shown-count =
+                       ws-total-notfound-ops - ws-notfound-list-count
+                   write print-line from notfound-overflow-line
+                       after advancing 1 lines
+               end-if
+           end-if.
+
+
+       end program lab2.
